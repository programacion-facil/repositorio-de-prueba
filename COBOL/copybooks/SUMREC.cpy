@@ -0,0 +1,13 @@
+      *Registro compartido de NUM1/NUM2/RESULTADO para el conjunto de
+      *programas SUMAS (lote, auditoría, informes e interfaz a
+      *contabilidad general), de forma que todos operen sobre el
+      *mismo diseño y no se desincronicen entre sí.
+           01 SUMAS-RECORD.
+               05 SR-NUM1 PIC S9(9).
+               05 SR-NUM2 PIC S9(9).
+               05 SR-RESULTADO PIC S9(9).
+               05 SR-OPERACION PIC X(1).
+               05 SR-FECHA PIC 9(8).
+               05 SR-HORA PIC 9(6).
+               05 SR-ESTADO PIC X(1).
+               05 SR-CODIGO-RECHAZO PIC X(2).
