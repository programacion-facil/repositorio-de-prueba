@@ -1,37 +1,622 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUMAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *PARESIN, RESOUT, AUDITLOG, PARMIN, CHECKPT y REJOUT son
+      *ficheros de bloque fijo (ver DCB=(RECFM=FB,LRECL=nn) de cada
+      *DD en JCL/SUMASJB.jcl), sin delimitador de fin de línea; por
+      *eso se declaran ORGANIZATION IS SEQUENTIAL (registros de
+      *longitud fija) y no LINE SEQUENTIAL, que es una extensión de
+      *GnuCOBOL/Micro Focus para texto delimitado por salto de línea
+      *y no refleja cómo se organizan estos datos en explotación. Con
+      *LINE SEQUENTIAL, una línea de entrada de tamaño incorrecto se
+      *reparte silenciosamente en varias lecturas lógicas, descuadrando
+      *WS-NUM-REGISTRO frente al número real de registros del fichero.
+      *RPTOUT, en cambio, es un informe de texto (SYSOUT=* en el JCL,
+      *sin DCB de bloque fijo), así que mantiene LINE SEQUENTIAL.
+           SELECT PARES-IN ASSIGN TO "PARESIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARES-STATUS.
+
+      *Los nombres entre comillas de ASSIGN TO se limitan a 8
+      *caracteres para que coincidan con el nombre de DD en el JCL
+      *de explotación (ver JCL/SUMASJB.jcl).
+           SELECT RESULT-OUT ASSIGN TO "RESOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-IN ASSIGN TO "PARMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CHECKPT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT REJECT-OUT ASSIGN TO "REJOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARES-IN.
+           01 PARES-IN-REC.
+               05 PIN-NUM1 PIC S9(9) SIGN IS LEADING SEPARATE.
+               05 PIN-NUM2 PIC S9(9) SIGN IS LEADING SEPARATE.
+
+      *Vista alfanumérica, byte a byte, del mismo registro de
+      *entrada, para poder copiar NUM1/NUM2 "tal como llegaron" en
+      *REGISTRAR-RECHAZO: un MOVE de PIN-NUM1/PIN-NUM2 (numéricos con
+      *SIGN IS LEADING SEPARATE) a un campo alfanumérico hace un MOVE
+      *numérico, que desedita el signo y reajusta a la izquierda, por
+      *lo que precisamente el byte que más interesa para diagnosticar
+      *un registro sucio (el que debería ser el signo) se perdería.
+           01 PARES-IN-REC-X REDEFINES PARES-IN-REC.
+               05 PIN-NUM1-X PIC X(10).
+               05 PIN-NUM2-X PIC X(10).
+
+       FD  RESULT-OUT.
+           01 RESULT-OUT-REC.
+               05 ROUT-RESULTADO PIC S9(9) SIGN IS LEADING SEPARATE.
+
+       FD  AUDIT-LOG.
+           01 AUDIT-LOG-REC.
+               05 AUD-FECHA PIC 9(8).
+               05 AUD-HORA PIC 9(6).
+               05 AUD-OPERACION PIC X(1).
+               05 AUD-NUM1 PIC S9(9) SIGN IS LEADING SEPARATE.
+               05 AUD-NUM2 PIC S9(9) SIGN IS LEADING SEPARATE.
+               05 AUD-RESULTADO PIC S9(9) SIGN IS LEADING SEPARATE.
+
+       FD  REPORT-OUT.
+           01 REPORT-OUT-LINE PIC X(80).
+
+      *Tarjeta de control con la operación elegida para el lote: A
+      *(sumar), S (restar) o M (multiplicar).
+       FD  PARM-IN.
+           01 PARM-IN-REC.
+               05 PARM-OPERACION PIC X(1).
+
+      *Checkpoint con el número del último registro de entrada
+      *procesado, para poder reanudar un lote grande tras un corte.
+      *Se graban también los totales de control acumulados hasta ese
+      *punto (pares procesados, suma de resultados y rechazados) para
+      *que el informe de fin de ejecución de una reanudación siga
+      *conciliando con todo el fichero de entrada, no solo con el
+      *tramo procesado tras el reinicio.
+       FD  CHECKPT.
+           01 CHECKPT-REC.
+               05 CKP-ULTIMO-REGISTRO PIC 9(9).
+               05 CKP-PARES-PROCESADOS PIC 9(7).
+               05 CKP-SUMA-RESULTADOS PIC S9(11)
+                   SIGN IS LEADING SEPARATE.
+               05 CKP-PARES-RECHAZADOS PIC 9(7).
+               05 CKP-SUMA-DESBORDADA PIC X.
+
+      *Pares rechazados, con su código de motivo, para que el lote
+      *siga procesando el resto del fichero sin abortar por un
+      *registro sucio. Se conservan NUM1/NUM2 tal como llegaron, sin
+      *reformatear, para poder diagnosticar el dato de origen.
+       FD  REJECT-OUT.
+           01 REJECT-OUT-REC.
+               05 REJ-NUM1 PIC X(10).
+               05 REJ-NUM2 PIC X(10).
+               05 REJ-CODIGO PIC X(2).
+               05 REJ-DESCRIPCION PIC X(30).
+
        WORKING-STORAGE SECTION.
 
-           01 NUM1 PIC 9(4).
+      *SR-NUM1, SR-NUM2 y SR-RESULTADO admiten signo para poder
+      *representar cargos/créditos (importes negativos) de hasta 9
+      *dígitos. SUMAS-RECORD se comparte, vía copy SUMREC, con el
+      *resto de programas del conjunto SUMAS para que no se
+      *desincronicen entre sí.
+           COPY SUMREC.
+
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+
+      *Operación aritmética elegida para el lote: A = sumar,
+      *S = restar, M = multiplicar. Por defecto se suma.
+           01 WS-OPERACION PIC X VALUE "A".
+
+      *Campos auxiliares para registrar cada transacción en el log de
+      *auditoría con su fecha y hora.
+           01 WS-FECHA-HORA-ACTUAL PIC X(21).
+
+      *Totales de control para el informe de fin de ejecución: pares
+      *procesados, suma de los resultados y pares rechazados.
+           01 WS-PARES-PROCESADOS PIC 9(7) VALUE ZERO.
+
+           01 WS-SUMA-RESULTADOS PIC S9(11) VALUE ZERO.
+
+           01 WS-PARES-RECHAZADOS PIC 9(7) VALUE ZERO.
+
+           01 WS-PARES-PROCESADOS-ED PIC ZZZZZZ9.
+
+           01 WS-SUMA-RESULTADOS-ED PIC -ZZZZZZZZZZ9.
+
+           01 WS-PARES-RECHAZADOS-ED PIC ZZZZZZ9.
+
+      *Control de checkpoint/reinicio: número de registro de entrada
+      *actual, número del último registro ya procesado en una
+      *ejecución anterior, y el intervalo (en registros) al que se
+      *graba un nuevo checkpoint. El intervalo es 1 (se graba tras
+      *cada par) porque RESULT-OUT/AUDIT-LOG/REJECT-OUT no se pueden
+      *reposicionar ni truncar en un fichero SEQUENTIAL: un intervalo
+      *mayor dejaría sin checkpoint, y por tanto expuesta a
+      *reprocesarse y duplicarse tras un corte, toda la ventana de
+      *pares ya escritos en esos ficheros desde el checkpoint
+      *anterior.
+           01 WS-NUM-REGISTRO PIC 9(9) VALUE ZERO.
+
+           01 WS-ULTIMO-REG-CHECKPT PIC 9(9) VALUE ZERO.
+
+           01 WS-INTERVALO-CHECKPT PIC 9(9) VALUE 1.
+
+           01 WS-CHECKPT-STATUS PIC X(2).
+
+           01 WS-AUDIT-STATUS PIC X(2).
+
+           01 WS-RESULT-STATUS PIC X(2).
+
+           01 WS-REJECT-STATUS PIC X(2).
+
+           01 WS-PARES-STATUS PIC X(2).
 
-           01 NUM2 PIC 9(4).
+           01 WS-PARM-STATUS PIC X(2).
 
-           01 RESULTADO PIC 9(5).
+      *Se pone a "Y" si ADD SR-RESULTADO TO WS-SUMA-RESULTADOS
+      *desborda alguna vez el total de control, para que el informe
+      *de fin de ejecución avise de que la suma ya no es fiable en
+      *vez de mostrar un total truncado como si fuera correcto.
+           01 WS-SUMA-DESBORDADA PIC X VALUE "N".
+
+      *Copia alfanumérica de PIN-NUM1-X/PIN-NUM2-X tomada justo
+      *después del READ, antes de cualquier MOVE o comprobación
+      *NUMERIC sobre PIN-NUM1/PIN-NUM2: el runtime de GnuCOBOL, al
+      *mover o evaluar un campo SIGN IS LEADING SEPARATE, reescribe
+      *el propio byte de signo de ese campo en el área de registro de
+      *entrada (lo normaliza a "+" aunque el dato original no lo
+      *fuera), así que si REGISTRAR-RECHAZO leyera PIN-NUM1-X/
+      *PIN-NUM2-X directamente, para entonces ya estarían corrompidos
+      *por el MOVE PIN-NUM1 TO SR-NUM1/MOVE PIN-NUM2 TO SR-NUM2 de
+      *PROCESAR-PAR. Estas dos copias sí preservan el dato de origen
+      *intacto.
+           01 WS-NUM1-CRUDO PIC X(10).
+
+           01 WS-NUM2-CRUDO PIC X(10).
 
        PROCEDURE DIVISION.
 
            MAIN-PROCEDURE.
-      *Se le pide al usuario el primer número y se almacena en NUM1.
-              DISPLAY "Introduce el primer número: ".
+      *Se selecciona la operación aritmética del lote antes de abrir
+      *los ficheros de pares.
+              PERFORM SELECCIONAR-OPERACION.
+
+      *Se lee el checkpoint de una ejecución anterior, si existe, para
+      *saber a partir de qué registro de entrada hay que reanudar.
+              PERFORM LEER-CHECKPOINT.
+
+      *Se abre el fichero de entrada de pares; si el fichero del día
+      *no está disponible no tiene sentido seguir (un informe "vacío
+      *pero correcto" sería peor que abortar), así que el lote se
+      *detiene con un mensaje claro y un código de retorno distinto
+      *de cero.
+              OPEN INPUT PARES-IN.
+
+              IF WS-PARES-STATUS NOT = "00"
+                  DISPLAY "ERROR FATAL: no se pudo abrir PARESIN "
+                      "(file status " WS-PARES-STATUS
+                      "), lote abortado"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+              END-IF.
+
+      *RESULT-OUT y REJECT-OUT solo se abren en modo de ampliación
+      *cuando se está reanudando una ejecución que quedó a mitad de
+      *camino (WS-ULTIMO-REG-CHECKPT > 0, leído en LEER-CHECKPOINT):
+      *en ese caso los resultados y rechazos ya escritos en la
+      *ejecución anterior no se deben truncar. Una ejecución nueva
+      *(p.ej. la del día siguiente, tras un cierre limpio que
+      *reinició el checkpoint en REINICIAR-CHECKPOINT) los abre desde
+      *cero, para que no acumulen los resultados de días anteriores.
+              IF WS-ULTIMO-REG-CHECKPT > ZERO
+                  OPEN EXTEND RESULT-OUT
+                  IF WS-RESULT-STATUS NOT = "00"
+                      OPEN OUTPUT RESULT-OUT
+                  END-IF
+              ELSE
+                  OPEN OUTPUT RESULT-OUT
+              END-IF.
+
+      *El log de auditoría sí es persistente entre ejecuciones sin
+      *límite: se amplía siempre, y solo se crea la primera vez que
+      *se ejecuta el lote.
+              OPEN EXTEND AUDIT-LOG.
+
+              IF WS-AUDIT-STATUS NOT = "00"
+                  OPEN OUTPUT AUDIT-LOG
+              END-IF.
 
-              ACCEPT NUM1.
+              IF WS-ULTIMO-REG-CHECKPT > ZERO
+                  OPEN EXTEND REJECT-OUT
+                  IF WS-REJECT-STATUS NOT = "00"
+                      OPEN OUTPUT REJECT-OUT
+                  END-IF
+              ELSE
+                  OPEN OUTPUT REJECT-OUT
+              END-IF.
 
-      *Se le pide al usuario el segundo número y se almacena en NUM2.
+      *Se procesan los pares NUM1/NUM2 del fichero de entrada hasta
+      *alcanzar el final de fichero. Los registros anteriores al
+      *checkpoint ya se procesaron en una ejecución previa y se
+      *saltan.
+              PERFORM UNTIL WS-EOF-SWITCH = "Y"
 
-              DISPLAY "Introduce el segundo número: ".
+                  READ PARES-IN
+                      AT END
+                          MOVE "Y" TO WS-EOF-SWITCH
+                      NOT AT END
+                          ADD 1 TO WS-NUM-REGISTRO
 
-              ACCEPT NUM2.
+      *El checkpoint periódico solo se graba para registros que se
+      *han procesado en esta ejecución; si se calculara también para
+      *los registros anteriores al checkpoint que esta ejecución se
+      *limita a saltar, el puntero de registro grabado retrocedería
+      *por debajo de los totales ya acumulados, dejando un checkpoint
+      *inconsistente que reprocesaría y duplicaría pares ya hechos si
+      *el lote se interrumpe de nuevo.
+                          IF WS-NUM-REGISTRO > WS-ULTIMO-REG-CHECKPT
+                              PERFORM PROCESAR-PAR
 
-      *Se realiza la adición (suma) de los dos valores
+                              IF FUNCTION MOD(WS-NUM-REGISTRO
+                                      WS-INTERVALO-CHECKPT) = 0
+                                  PERFORM ESCRIBIR-CHECKPOINT
+                              END-IF
+                          END-IF
+                  END-READ
 
-              ADD NUM1 TO NUM2 GIVING RESULTADO.
+              END-PERFORM.
 
-      *Se imprime en consola el resultado de la suma.
+      *Se ha alcanzado el verdadero fin de fichero: el lote terminó
+      *por completo, así que el checkpoint se reinicia en vez de
+      *grabar la posición de hoy (ver REINICIAR-CHECKPOINT).
+              PERFORM REINICIAR-CHECKPOINT.
 
-              DISPLAY "El resultado es " RESULTADO.
+              CLOSE PARES-IN.
+
+              CLOSE RESULT-OUT.
+
+              CLOSE AUDIT-LOG.
+
+              CLOSE REJECT-OUT.
+
+              PERFORM EMITIR-INFORME-CONTROL.
 
               STOP RUN.
 
+           SELECCIONAR-OPERACION.
+      *Menú de operaciones: el operador elige, mediante la tarjeta de
+      *control PARMIN, si el lote suma, resta o multiplica NUM1 y
+      *NUM2; si no se suministra tarjeta o el código no es válido se
+      *asume ADD.
+              DISPLAY "=== SUMAS: MENU DE OPERACIONES DEL LOTE ===".
+
+              DISPLAY "  A - Sumar       NUM1 + NUM2".
+
+              DISPLAY "  S - Restar      NUM1 - NUM2".
+
+              DISPLAY "  M - Multiplicar NUM1 * NUM2".
+
+              OPEN INPUT PARM-IN.
+
+              IF WS-PARM-STATUS NOT = "00"
+                  DISPLAY "ERROR FATAL: no se pudo abrir PARMIN "
+                      "(file status " WS-PARM-STATUS
+                      "), lote abortado"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+              END-IF.
+
+              READ PARM-IN
+                  AT END
+                      MOVE "A" TO WS-OPERACION
+                  NOT AT END
+                      MOVE PARM-OPERACION TO WS-OPERACION
+              END-READ.
+
+              CLOSE PARM-IN.
+
+              IF WS-OPERACION NOT = "A" AND WS-OPERACION NOT = "S"
+                      AND WS-OPERACION NOT = "M"
+                  DISPLAY "Operación no reconocida, se asume ADD"
+
+                  MOVE "A" TO WS-OPERACION
+              END-IF.
+
+              DISPLAY "Operación seleccionada para el lote: "
+                  WS-OPERACION.
+
+           LEER-CHECKPOINT.
+      *Si existe un checkpoint de una ejecución anterior se recupera
+      *el número del último registro procesado; si no existe (primera
+      *ejecución del lote) se continúa desde el registro cero.
+              OPEN INPUT CHECKPT.
+
+              IF WS-CHECKPT-STATUS = "00"
+                  READ CHECKPT
+                      AT END
+                          MOVE ZERO TO WS-ULTIMO-REG-CHECKPT
+                      NOT AT END
+                          MOVE CKP-ULTIMO-REGISTRO
+                              TO WS-ULTIMO-REG-CHECKPT
+                          MOVE CKP-PARES-PROCESADOS
+                              TO WS-PARES-PROCESADOS
+                          MOVE CKP-SUMA-RESULTADOS
+                              TO WS-SUMA-RESULTADOS
+                          MOVE CKP-PARES-RECHAZADOS
+                              TO WS-PARES-RECHAZADOS
+                          MOVE CKP-SUMA-DESBORDADA
+                              TO WS-SUMA-DESBORDADA
+                  END-READ
+
+                  CLOSE CHECKPT
+              ELSE
+                  MOVE ZERO TO WS-ULTIMO-REG-CHECKPT
+              END-IF.
+
+              IF WS-ULTIMO-REG-CHECKPT > ZERO
+                  DISPLAY "Reanudando tras checkpoint, registro "
+                      WS-ULTIMO-REG-CHECKPT
+              END-IF.
+
+           ESCRIBIR-CHECKPOINT.
+      *Se graba el número del último registro de entrada procesado,
+      *junto con los totales de control acumulados hasta ese punto,
+      *para que una ejecución posterior pueda reanudar sin repetir
+      *trabajo ya hecho y el informe de fin de lote siga conciliando
+      *con todo el fichero de entrada.
+              OPEN OUTPUT CHECKPT.
+
+              MOVE WS-NUM-REGISTRO TO CKP-ULTIMO-REGISTRO.
+
+              MOVE WS-PARES-PROCESADOS TO CKP-PARES-PROCESADOS.
+
+              MOVE WS-SUMA-RESULTADOS TO CKP-SUMA-RESULTADOS.
+
+              MOVE WS-PARES-RECHAZADOS TO CKP-PARES-RECHAZADOS.
+
+              MOVE WS-SUMA-DESBORDADA TO CKP-SUMA-DESBORDADA.
+
+              WRITE CHECKPT-REC.
+
+              CLOSE CHECKPT.
+
+           REINICIAR-CHECKPOINT.
+      *Al alcanzar el verdadero fin de fichero el lote ha terminado
+      *por completo, así que el checkpoint se reinicia a cero en vez
+      *de conservar la posición y los totales de hoy: la próxima
+      *ejecución (con un PARESIN nuevo, p.ej. el día siguiente) debe
+      *empezar desde el principio, no saltarse todo su fichero como
+      *si ya estuviera procesado.
+              OPEN OUTPUT CHECKPT.
+
+              MOVE ZERO TO CKP-ULTIMO-REGISTRO.
+
+              MOVE ZERO TO CKP-PARES-PROCESADOS.
+
+              MOVE ZERO TO CKP-SUMA-RESULTADOS.
+
+              MOVE ZERO TO CKP-PARES-RECHAZADOS.
+
+              MOVE "N" TO CKP-SUMA-DESBORDADA.
+
+              WRITE CHECKPT-REC.
+
+              CLOSE CHECKPT.
+
+           PROCESAR-PAR.
+      *Se cuenta todo par leído del fichero de entrada, sea válido o
+      *no, para poder conciliar el informe de control con el fichero
+      *de origen.
+              ADD 1 TO WS-PARES-PROCESADOS.
+
+      *Se guarda una copia alfanumérica intacta de NUM1/NUM2 antes de
+      *tocarlos con ningún MOVE o comprobación NUMERIC (ver el
+      *comentario de WS-NUM1-CRUDO/WS-NUM2-CRUDO en WORKING-STORAGE),
+      *para que REGISTRAR-RECHAZO pueda diagnosticar el dato de
+      *origen sin reformatear si el par se rechaza.
+              MOVE PIN-NUM1-X TO WS-NUM1-CRUDO.
+
+              MOVE PIN-NUM2-X TO WS-NUM2-CRUDO.
+
+      *Se trasladan los valores leídos a SR-NUM1 y SR-NUM2.
+              MOVE PIN-NUM1 TO SR-NUM1.
+
+              MOVE PIN-NUM2 TO SR-NUM2.
+
+              MOVE "Y" TO SR-ESTADO.
+
+      *Se valida que SR-NUM1 y SR-NUM2 sean numéricos antes de
+      *operar con ellos; un par no numérico se rechaza (código "01")
+      *en vez de calcularse o de abortar el proceso.
+              IF NOT SR-NUM1 NUMERIC OR NOT SR-NUM2 NUMERIC
+                  MOVE "N" TO SR-ESTADO
+
+                  MOVE "01" TO SR-CODIGO-RECHAZO
+
+                  ADD 1 TO WS-PARES-RECHAZADOS
+
+                  PERFORM REGISTRAR-RECHAZO
+              END-IF.
+
+              IF SR-ESTADO = "Y"
+                  PERFORM CALCULAR-PAR
+              END-IF.
+
+           CALCULAR-PAR.
+      *Se aplica a SR-NUM1 y SR-NUM2 la operación elegida en
+      *SELECCIONAR-OPERACION: sumar, restar o multiplicar. Un
+      *resultado que desborda SR-RESULTADO se rechaza (código "02")
+      *en vez de continuar con un total truncado.
+              MOVE WS-OPERACION TO SR-OPERACION.
+
+              EVALUATE WS-OPERACION
+                  WHEN "A"
+                      ADD SR-NUM1 TO SR-NUM2 GIVING SR-RESULTADO
+                          ON SIZE ERROR
+                              MOVE "N" TO SR-ESTADO
+                      END-ADD
+                  WHEN "S"
+                      SUBTRACT SR-NUM2 FROM SR-NUM1
+                              GIVING SR-RESULTADO
+                          ON SIZE ERROR
+                              MOVE "N" TO SR-ESTADO
+                      END-SUBTRACT
+                  WHEN "M"
+                      MULTIPLY SR-NUM1 BY SR-NUM2 GIVING SR-RESULTADO
+                          ON SIZE ERROR
+                              MOVE "N" TO SR-ESTADO
+                      END-MULTIPLY
+              END-EVALUATE.
+
+              IF SR-ESTADO = "N"
+                  MOVE "02" TO SR-CODIGO-RECHAZO
+
+                  ADD 1 TO WS-PARES-RECHAZADOS
+
+                  PERFORM REGISTRAR-RECHAZO
+              ELSE
+      *Se escribe el resultado en el fichero de salida.
+                  MOVE SR-RESULTADO TO ROUT-RESULTADO
+
+                  WRITE RESULT-OUT-REC
+
+      *Se acumula el resultado para el total de control del informe
+      *de fin de ejecución. Si la propia acumulación desborda
+      *WS-SUMA-RESULTADOS no se aborta el lote (el par en sí es
+      *válido y ya se escribió), pero se marca el total de control
+      *como no fiable para que EMITIR-INFORME-CONTROL avise en vez de
+      *mostrar una cifra truncada como si fuera correcta.
+                  ADD SR-RESULTADO TO WS-SUMA-RESULTADOS
+                      ON SIZE ERROR
+                          MOVE "Y" TO WS-SUMA-DESBORDADA
+                          DISPLAY "AVISO: LA SUMA DE RESULTADOS HA "
+                              "DESBORDADO EL TOTAL DE CONTROL"
+                  END-ADD
+
+                  PERFORM REGISTRAR-AUDITORIA
+              END-IF.
+
+           REGISTRAR-RECHAZO.
+      *Se escribe el par rechazado en el fichero de rechazos con su
+      *código de motivo, conservando NUM1/NUM2 tal como llegaron del
+      *fichero de entrada, y se avisa por consola. Se copia desde
+      *WS-NUM1-CRUDO/WS-NUM2-CRUDO (capturados en PROCESAR-PAR justo
+      *tras el READ) y no desde PIN-NUM1/PIN-NUM2 ni directamente
+      *desde PIN-NUM1-X/PIN-NUM2-X, que para entonces ya han sido
+      *normalizados por el MOVE a SR-NUM1/SR-NUM2.
+              MOVE WS-NUM1-CRUDO TO REJ-NUM1.
+
+              MOVE WS-NUM2-CRUDO TO REJ-NUM2.
+
+              MOVE SR-CODIGO-RECHAZO TO REJ-CODIGO.
+
+              EVALUATE SR-CODIGO-RECHAZO
+                  WHEN "01"
+                      MOVE "NUM1/NUM2 NO NUMERICO" TO REJ-DESCRIPCION
+                  WHEN "02"
+                      MOVE "DESBORDAMIENTO EN RESULTADO"
+                          TO REJ-DESCRIPCION
+                  WHEN OTHER
+                      MOVE "MOTIVO DESCONOCIDO" TO REJ-DESCRIPCION
+              END-EVALUATE.
+
+              WRITE REJECT-OUT-REC.
+
+              DISPLAY "Par rechazado, código " SR-CODIGO-RECHAZO
+                  ": " REJ-DESCRIPCION.
+
+           REGISTRAR-AUDITORIA.
+      *Se registra la transacción (fecha, hora, operación, SR-NUM1,
+      *SR-NUM2 y SR-RESULTADO) en el log de auditoría para poder
+      *reconstruir cómo se obtuvo cualquier total en caso de disputa;
+      *sin la operación, NUM1/NUM2/RESULTADO no siempre bastan para
+      *distinguir un ADD de un MULTIPLY (p.ej. 2+2 y 2*2 dan 4).
+              MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL.
+
+              MOVE WS-FECHA-HORA-ACTUAL(1:8) TO SR-FECHA.
+
+              MOVE WS-FECHA-HORA-ACTUAL(9:6) TO SR-HORA.
+
+              MOVE SR-FECHA TO AUD-FECHA.
+
+              MOVE SR-HORA TO AUD-HORA.
+
+              MOVE SR-OPERACION TO AUD-OPERACION.
+
+              MOVE SR-NUM1 TO AUD-NUM1.
+
+              MOVE SR-NUM2 TO AUD-NUM2.
+
+              MOVE SR-RESULTADO TO AUD-RESULTADO.
+
+              WRITE AUDIT-LOG-REC.
+
+           EMITIR-INFORME-CONTROL.
+      *Se emite el informe de totales de control de fin de ejecución:
+      *pares procesados, suma de los resultados y pares rechazados,
+      *para que auditoría pueda conciliar el lote con el fichero de
+      *entrada.
+              OPEN OUTPUT REPORT-OUT.
+
+              MOVE WS-PARES-PROCESADOS TO WS-PARES-PROCESADOS-ED.
+
+              MOVE SPACES TO REPORT-OUT-LINE.
+
+              STRING "PARES PROCESADOS: " WS-PARES-PROCESADOS-ED
+                  DELIMITED BY SIZE INTO REPORT-OUT-LINE.
+
+              WRITE REPORT-OUT-LINE.
+
+              MOVE WS-SUMA-RESULTADOS TO WS-SUMA-RESULTADOS-ED.
+
+              MOVE SPACES TO REPORT-OUT-LINE.
+
+              STRING "SUMA DE RESULTADOS: " WS-SUMA-RESULTADOS-ED
+                  DELIMITED BY SIZE INTO REPORT-OUT-LINE.
+
+              WRITE REPORT-OUT-LINE.
+
+              MOVE WS-PARES-RECHAZADOS TO WS-PARES-RECHAZADOS-ED.
+
+              MOVE SPACES TO REPORT-OUT-LINE.
+
+              STRING "PARES RECHAZADOS: " WS-PARES-RECHAZADOS-ED
+                  DELIMITED BY SIZE INTO REPORT-OUT-LINE.
+
+              WRITE REPORT-OUT-LINE.
+
+      *Si la acumulación de resultados desbordó WS-SUMA-RESULTADOS en
+      *algún momento del lote (ver CALCULAR-PAR), se avisa en el
+      *propio informe en vez de dejar que auditoría confíe en una
+      *cifra truncada sin indicación alguna.
+              IF WS-SUMA-DESBORDADA = "Y"
+                  MOVE SPACES TO REPORT-OUT-LINE
+                  STRING "AVISO: SUMA DE RESULTADOS DESBORDADA, "
+                      "TOTAL NO FIABLE"
+                      DELIMITED BY SIZE INTO REPORT-OUT-LINE
+                  WRITE REPORT-OUT-LINE
+              END-IF.
+
+              CLOSE REPORT-OUT.
+
        END PROGRAM SUMAS.
