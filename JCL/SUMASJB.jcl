@@ -0,0 +1,63 @@
+//SUMASJB  JOB (ACCTNO),'SUMAS LOTE NOCTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PROGRAMACION FACIL - LOTE DE CONCILIACION DIARIA SUMAS.       *
+//* EJECUTA SUMAS SOBRE LOS PARES NUM1/NUM2 DEL DIA Y PRODUCE:    *
+//*   - RESOUT   : RESULTADOS DE CADA PAR                        *
+//*   - AUDITLOG : LOG DE AUDITORIA DE CADA TRANSACCION          *
+//*   - RPTOUT   : INFORME DE TOTALES DE CONTROL DE FIN DE LOTE  *
+//*   - REJOUT   : PARES RECHAZADOS CON CODIGO DE MOTIVO         *
+//* PARMIN SELECCIONA LA OPERACION DEL LOTE (A/S/M) Y CHECKPT      *
+//* PERMITE REANUDAR EL LOTE SI EL PASO ABENDEA A MITAD DE CAMINO. *
+//*--------------------------------------------------------------*
+//* RESOUT Y REJOUT SON GENERACIONES GDG (IGUAL QUE PARESIN): CADA   *
+//* DIA NUEVO DEBE EMPEZARLAS VACIAS (REQ 004), PERO UN RESTART TRAS *
+//* UN ABEND A MITAD DE LOTE DEBE SEGUIR ESCRIBIENDO EN LA MISMA     *
+//* GENERACION DE HOY, NO EMPEZAR OTRA (PERDERIA LO YA ESCRITO). EL  *
+//* JCL NO PUEDE SABER POR SI SOLO SI ESTA EJECUCION ES LA PRIMERA   *
+//* DEL DIA O UN RESTART, ASI QUE SE USAN DOS SIMBOLOS QUE OPERACION *
+//* CAMBIA AL RESOMETER EL JOB:                                      *
+//*   GENREF  = +1 (NUEVA GENERACION) EN LA SUBMISION NORMAL DE CADA *
+//*             NOCHE; = 0 (GENERACION ACTUAL) AL RESOMETER TRAS UN  *
+//*             ABEND, PARA APUNTAR A LA MISMA GENERACION DE HOY.    *
+//*   GENDISP = NEW EN LA SUBMISION NORMAL; = MOD AL RESOMETER TRAS  *
+//*             UN ABEND, PARA AMPLIAR EN VEZ DE CREAR DE NUEVO.     *
+//* LA DISPOSICION ANORMAL ES CATLG (NO DELETE): SI EL PASO ABENDEA, *
+//* LA GENERACION DE HOY SE CONSERVA CON LO YA ESCRITO, EN VEZ DE    *
+//* BORRARSE, PARA QUE EL RESTART (GENREF=0,GENDISP=MOD) LA ENCUENTRE*
+//* Y LA AMPLIE. SUMAS DECIDE A SU VEZ, SEGUN EL CHECKPOINT LEIDO EN *
+//* LEER-CHECKPOINT, SI ABRE ESTOS DOS FICHEROS EXTEND (REANUDANDO)  *
+//* U OUTPUT (LOTE NUEVO) - VER MAIN-PROCEDURE EN COBOL/sumas.cbl.   *
+//* CHECKPT SE PREASIGNA EN EL PASO ALLOCCKP (SI NO EXISTE TODAVIA)  *
+//* PARA QUE SUMASTEP LO ABRA DISP=OLD; CON DISP=MOD, OPEN OUTPUT    *
+//* REESCRIBIRIA AL FINAL EN VEZ DE DESDE EL PRINCIPIO, Y            *
+//* LEER-CHECKPOINT SOLO LEE EL PRIMER REGISTRO.                    *
+//*--------------------------------------------------------------*
+//         SET GENREF=+1
+//         SET GENDISP=NEW
+//ALLOCCKP EXEC PGM=IEFBR14
+//CKPALLOC DD   DSN=PROD.SUMAS.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=36)
+//SUMASTEP EXEC PGM=SUMAS
+//STEPLIB  DD   DSN=PROD.SUMAS.LOADLIB,DISP=SHR
+//PARESIN  DD   DSN=PROD.SUMAS.PARES.GDIARIO(0),DISP=SHR
+//RESOUT   DD   DSN=PROD.SUMAS.RESULTADOS.GDIARIO(&GENREF),
+//             DISP=(&GENDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=10)
+//AUDITLOG DD   DSN=PROD.SUMAS.AUDITLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45)
+//RPTOUT   DD   SYSOUT=*
+//REJOUT   DD   DSN=PROD.SUMAS.RECHAZOS.GDIARIO(&GENREF),
+//             DISP=(&GENDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52)
+//PARMIN   DD   *
+A
+/*
+//CHECKPT  DD   DSN=PROD.SUMAS.CHECKPT,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//
